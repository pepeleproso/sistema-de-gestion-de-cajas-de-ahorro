@@ -0,0 +1,134 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ARQUEO.
+	AUTHOR. GRUPO3TM.
+      * Arqueo diario: recorre OPERACIONES.DAT por FECHA-OP para un
+      * dia dado (todas las cuentas de la sucursal) y totaliza
+      * depositos (T-OPERACION 2/3), extracciones (1), transferencias
+      * (4/7) y comisiones (6), dejando asentado el cierre de caja.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER. PC.
+	OBJECT-COMPUTER. PC.
+	SPECIAL-NAMES.
+				DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT OPTIONAL OPERACIONES ASSIGN
+                TO DISK  "OPERACIONES.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS NRO-OP
+		ALTERNATE RECORD KEY IS FECHA-OP
+		WITH DUPLICATES
+		FILE STATUS IS SK.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD OPERACIONES DATA RECORD IS REG-OPERACIONES.
+	COPY OPEREG.
+
+	WORKING-STORAGE SECTION.
+	77 SK PIC XX VALUE SPACES.
+	77 RAYA-ARQUEO PIC X(50) VALUE ALL "-".
+	77 FECHA-ARQUEO PIC 9(8).
+	77 FIN-DIA PIC A VALUE "N".
+		88 NO-HAY-MAS-OPERACIONES VALUE "S".
+	77 CANT-OPERACIONES PIC 9(7) VALUE 0.
+	77 CANT-DEPOSITOS PIC 9(7) VALUE 0.
+	77 CANT-EXTRACCIONES PIC 9(7) VALUE 0.
+	77 CANT-TRANSFERENCIAS PIC 9(7) VALUE 0.
+	77 CANT-COMISIONES PIC 9(7) VALUE 0.
+	77 TOTAL-DEPOSITOS PIC 9(9)v99 VALUE 0.
+	77 TOTAL-EXTRACCIONES PIC 9(9)v99 VALUE 0.
+	77 TOTAL-TRANSFERENCIAS PIC 9(9)v99 VALUE 0.
+	77 TOTAL-COMISIONES PIC 9(9)v99 VALUE 0.
+	77 TOTAL-DEPOSITOS-ED PIC $(9)9,99.
+	77 TOTAL-EXTRACCIONES-ED PIC $(9)9,99.
+	77 TOTAL-TRANSFERENCIAS-ED PIC $(9)9,99.
+	77 TOTAL-COMISIONES-ED PIC $(9)9,99.
+	77 SALDO-NETO PIC S9(9)v99 VALUE 0.
+	77 SALDO-NETO-ED PIC $(9)9,99-.
+
+	PROCEDURE DIVISION.
+	INICIO.
+		DISPLAY "ARQUEO DIARIO".
+		DISPLAY "Ingrese la fecha a arquear (AAAAMMDD): ".
+		ACCEPT FECHA-ARQUEO.
+		OPEN INPUT OPERACIONES.
+		MOVE FECHA-ARQUEO TO FECHA-OP.
+		START OPERACIONES KEY IS = FECHA-OP
+			INVALID KEY SET NO-HAY-MAS-OPERACIONES TO TRUE
+		END-START.
+		PERFORM PROCESAR-OPERACIONES
+			UNTIL NO-HAY-MAS-OPERACIONES.
+		CLOSE OPERACIONES.
+		PERFORM IMPRIMIR-CIERRE.
+		STOP RUN.
+
+      * Recorre, en orden de FECHA-OP, todas las operaciones del dia
+      * pedido y corta apenas aparece una de otro dia.
+	PROCESAR-OPERACIONES.
+		READ OPERACIONES NEXT RECORD
+			AT END SET NO-HAY-MAS-OPERACIONES TO TRUE
+		END-READ.
+		IF NOT NO-HAY-MAS-OPERACIONES THEN
+		IF NOT FECHA-OP IS = FECHA-ARQUEO THEN
+		SET NO-HAY-MAS-OPERACIONES TO TRUE
+		ELSE
+		PERFORM ACUMULAR-OPERACION
+		END-IF
+		END-IF.
+
+      * Los totales son montos (siempre positivos), pero IMPORTE viene
+      * con signo (negativo para extracciones/transferencias debito/
+      * comisiones) -- se acumula el valor absoluto para no perder el
+      * signo al sumar sobre un campo sin signo.
+	ACUMULAR-OPERACION.
+		ADD 1 TO CANT-OPERACIONES.
+		EVALUATE T-OPERACION
+		WHEN 1
+		ADD 1 TO CANT-EXTRACCIONES
+		ADD FUNCTION ABS(IMPORTE) TO TOTAL-EXTRACCIONES
+		WHEN 2
+		ADD 1 TO CANT-DEPOSITOS
+		ADD FUNCTION ABS(IMPORTE) TO TOTAL-DEPOSITOS
+		WHEN 3
+		ADD 1 TO CANT-DEPOSITOS
+		ADD FUNCTION ABS(IMPORTE) TO TOTAL-DEPOSITOS
+		WHEN 4
+		ADD 1 TO CANT-TRANSFERENCIAS
+		ADD FUNCTION ABS(IMPORTE) TO TOTAL-TRANSFERENCIAS
+		WHEN 7
+		ADD 1 TO CANT-TRANSFERENCIAS
+		ADD FUNCTION ABS(IMPORTE) TO TOTAL-TRANSFERENCIAS
+		WHEN 6
+		ADD 1 TO CANT-COMISIONES
+		ADD FUNCTION ABS(IMPORTE) TO TOTAL-COMISIONES
+		WHEN OTHER
+		CONTINUE
+		END-EVALUATE.
+
+	IMPRIMIR-CIERRE.
+		MOVE TOTAL-DEPOSITOS TO TOTAL-DEPOSITOS-ED.
+		MOVE TOTAL-EXTRACCIONES TO TOTAL-EXTRACCIONES-ED.
+		MOVE TOTAL-TRANSFERENCIAS TO TOTAL-TRANSFERENCIAS-ED.
+		MOVE TOTAL-COMISIONES TO TOTAL-COMISIONES-ED.
+		COMPUTE SALDO-NETO = TOTAL-DEPOSITOS
+			- TOTAL-EXTRACCIONES - TOTAL-COMISIONES.
+		MOVE SALDO-NETO TO SALDO-NETO-ED.
+		DISPLAY RAYA-ARQUEO.
+		DISPLAY "CIERRE DE CAJA DEL DIA: " FECHA-ARQUEO.
+		DISPLAY RAYA-ARQUEO.
+		DISPLAY "Depositos......... " CANT-DEPOSITOS " "
+			TOTAL-DEPOSITOS-ED.
+		DISPLAY "Extracciones...... " CANT-EXTRACCIONES " "
+			TOTAL-EXTRACCIONES-ED.
+		DISPLAY "Transferencias.... " CANT-TRANSFERENCIAS " "
+			TOTAL-TRANSFERENCIAS-ED.
+		DISPLAY "Comisiones........ " CANT-COMISIONES " "
+			TOTAL-COMISIONES-ED.
+		DISPLAY RAYA-ARQUEO.
+		DISPLAY "Total de operaciones procesadas: "
+			CANT-OPERACIONES.
+		DISPLAY "Movimiento neto de caja:         "
+			SALDO-NETO-ED.
