@@ -22,80 +22,118 @@
 		ACCESS MODE IS DYNAMIC 
 		RECORD KEY IS NRO
 		ALTERNATE RECORD KEY IS DNI-CLI
+		WITH DUPLICATES
 		FILE STATUS IS SK.
 
 		SELECT OPTIONAL POLITICAS ASSIGN TO "POLITICAS.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS FECHA-DESDE
 		FILE STATUS IS SK.
 
 		SELECT OPTIONAL OPERACIONES ASSIGN
                 TO DISK  "OPERACIONES.DAT"
 		ORGANIZATION IS INDEXED
 		ACCESS MODE IS DYNAMIC 
-		RECORD KEY IS NRO-OP
-		ALTERNATE RECORD KEY IS FECHA-OP 
+		RECORD KEY IS NRO-OP
+		ALTERNATE RECORD KEY IS FECHA-OP 
 		WITH DUPLICATES
 		FILE STATUS IS SK.
+
+      * Comprobante impreso de la liquidacion mensual (opcional,
+      * LIQUIDACION-MENSUAL). Un archivo por cuenta/mes.
+		SELECT OPTIONAL RESUMEN ASSIGN TO WS-NOMBRE-RESUMEN
+		FILE STATUS IS SK.
+
+      * Contador compartido para generar NRO-OP sin tener que
+      * escanear OPERACIONES.DAT buscando el mayor existente.
+		SELECT OPTIONAL CONTADOR ASSIGN
+                TO DISK  "CONTADOR.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS COD-CONTADOR
+      * Bloqueo exclusivo mientras esta abierto: el read-modify-write
+      * de ULTIMO-NRO-OP en OBTENER-NRO-OP tiene que ser atomico entre
+      * terminales.
+		LOCK MODE IS EXCLUSIVE
+		FILE STATUS IS SK.
 	
 	DATA DIVISION.
 	FILE SECTION.
         FD CLIENTES
 		LABEL RECORD IS STANDARD
 		DATA RECORD IS REG-CLIENTE.
-      * El DNI se guarda en el forma: 23234567
-      * El nombre y el apellido se guardan en mayusculas, para mejor comparacion.
-        01 REG-CLIENTE.
-        	02 DNI PIC 9(8).
-			02 APELLIDO PIC A(20).
-			02 NOMBRE PIC A(20).
-			02 DOMICILIO PIC X(20).
-			02 TELEFONO PIC X(20).
-      *ESTADO DEL CLIENTE PUEDE SER:
-      *"A" ->ACTIVO
-      *"B" -> DADO DE BAJA
-			02 ESTADO PIC A.
+        COPY CLIREG.
         FD CUENTAS
 		LABEL RECORD IS STANDARD
 		DATA RECORD IS REG-CUENTA.
-        01 REG-CUENTA.
-        	02 NRO PIC 9(8).
-        	02 DNI-CLI PIC 9(8).
-      * SALDO tiene formato 9999999,99
-                02 SALDO PIC 9(7)v99.
-      * CON FORMATO AAAAMMDD
-		02 FECHA-CREACION PIC 9(8).
+        COPY CTAREG.
 
 	FD POLITICAS DATA RECORD IS REG-POLITICAS.
-	01 REG-POLITICAS.
-		02 PORC-COMISION PIC 9(2).
-                02 PORC-INTERES PIC 9(2).
+	COPY POLREG.
 
 	FD OPERACIONES DATA RECORD IS REG-OPERACIONES.
-	01 REG-OPERACIONES.
-		02 NRO-OP PIC 9(8).
-                02 NRO-CUENTA PIC 9(8).
-                02 T-OPERACION PIC 9.
-                02 IMPORTE PIC S9(7)v99.
-                02 CTA-ORIGEN PIC 9(8).
-                02 FECHA-OP PIC 9(8).
-
-	WORKING-STORAGE SECTION.
-        77 DNI-LOGIN PIC 9(8).
-        77 CUENTA-DEST PIC 9(8).
+	COPY OPEREG.
+
+	FD RESUMEN DATA RECORD IS REG-RESUMEN.
+	01 REG-RESUMEN.
+		02 RR-NRO-OP PIC Z(7)9.
+		02 FILLER PIC X(2) VALUE SPACES.
+		02 RR-FECHA PIC X(10).
+		02 FILLER PIC X(2) VALUE SPACES.
+		02 RR-DESCRIPCION PIC X(35).
+		02 FILLER PIC X(2) VALUE SPACES.
+		02 RR-IMPORTE PIC $(7)9,99+.
+
+	FD CONTADOR DATA RECORD IS REG-CONTADOR.
+	COPY CONTAOP.
+
+	WORKING-STORAGE SECTION.
+        77 DNI-LOGIN PIC 9(8).
+        77 CUENTA-DEST PIC 9(8).
         77 CUENTA-ORIG PIC 9(8).
 	77 RAYA PIC X(70) VALUE ALL "-".
 	77 CORTE PIC A.
 	77 SK PIC XX VALUE SPACES.
 	77 opt PIC 9.
+	77 opt-ppal PIC 9.
 	77 optc PIC 9.
 	77 busca-cli PIC 9(8).
+	77 busca-cta PIC 9(8).
 	77 action PIC A.
-	77 SALDO-ED PIC $(7)9,99.
-        77 SALDO-ORIG PIC $(7)9,99.
+	77 SALDO-ED PIC $(7)9,99-.
+        77 SALDO-ORIG PIC $(7)9,99-.
+      * Descubierto autorizado pedido al dar de alta una cuenta.
+	77 LIMITE-DESCUBIERTO-WS PIC 9(7)v99 VALUE 0.
+      * Fecha del dia, usada para ubicar la politica de
+      * comision/interes vigente en el historico de POLITICAS.DAT.
+	77 FECHA-HOY PIC 9(8).
+      * Guarda el NRO de la cuenta origen seleccionada en TRANSFERENCIA
+      * mientras se consulta/actualiza la cuenta destino, para poder
+      * volver a posicionar CUENTAS sobre la cuenta correcta.
+	77 NRO-CUENTA-ORIGEN-TRANSF PIC 9(8).
+      * Reintentos de apertura de CONTADOR.DAT en OBTENER-NRO-OP /
+      * OBTENER-NRO-CUENTA cuando otra terminal lo tiene bloqueado.
+	77 WS-REINTENTOS-CONTADOR PIC 9(3) VALUE 0.
 	77 DNI-ED PIC z(8).
       * Usado como bandera para operacion de busqueda.
 	77 find-code PIC A.
-	77 MAX-CUENTA PIC 9(8) VALUE 99999999.
-	77 NOMBRE-COMPLETO PIC A(40).
+      * Usados para que un cliente con mas de una caja de ahorro
+      * elija con cual quiere operar al ingresar (LOGIN-CLIENTE /
+      * SELECCIONAR-CUENTA).
+	77 CANT-CUENTAS PIC 99 VALUE 0.
+	77 ix-cta PIC 99.
+	77 sel-cta PIC 99.
+	77 mas-cuentas PIC A.
+	01 TABLA-CUENTAS.
+		02 TC-CUENTA OCCURS 20 TIMES.
+			05 TC-NRO PIC 9(8).
+			05 TC-SALDO PIC S9(7)v99.
+      * Usados para el comprobante impreso opcional de
+      * LIQUIDACION-MENSUAL.
+	77 WS-EXPORTAR PIC A VALUE "N".
+	77 WS-NOMBRE-RESUMEN PIC X(30).
+	77 NOMBRE-COMPLETO PIC A(40).
 	77 TITULO PIC X(60).
 	01 FECHA-ED.
 		02 ANIO PIC 9(4).
@@ -103,21 +141,12 @@
 		02 DIA PIC 9(2).
       *full fecha tiene formato DD/MM/AAAA
 	77 FULL-FECHA PIC X(10).
-      *TIPOS DE OPERACIONES:
-      * Extraccion
-      * Deposito
-      * Deposito cheque
-      * Transferencia de Fondos
-      * Acreditación de intereses
-      * Debito Comisión
-	01 TIPO-OPERACION.
-         02 T-OP OCCURS 7 TIMES.
-               05 DESCRIPCION PIC X(35).
-	77 COMISION PIC 99.
-	77 linact PIC 99.
-	77 IMPORTE-COM PIC 9(7)v99.
+        COPY TIPOOP.
+	77 COMISION PIC 99.
+	77 linact PIC 99.
+	77 IMPORTE-COM PIC 9(7)v99.
 	77 BLANCO PIC X(70) VALUE ALL SPACES.
-	77 IMPORTE-OP PIC 9(7)v99.
+	77 IMPORTE-OP PIC 9(7)v99.
 	
       * parte de declaracion de ventanas
 	01 WCB.
@@ -128,12 +157,14 @@
 			88 WCB-LOCATION-SCREEN-RELATIVE	VALUE "S".
 			88 WCB-LOCATION-WINDOW-RELATIVE	VALUE "W".
 		03 WCB-BORDER-SWITCH	PIC X.
-			88 WCB-BORDER-ON	VALUE "Y" WHEN FALSE "N".
+			88 WCB-BORDER-ON	VALUE "Y"
+				WHEN SET TO FALSE "N".
 
 		03 WCB-BORDER-TYPE		PIC 9.
 		03 WCB-BORDER-CHAR		PIC X.
 		03 WCB-FILL-SWITCH		PIC X.
-			88 WCB-FILL-ON		VALUE "Y" WHEN FALSE "N".
+			88 WCB-FILL-ON		VALUE "Y"
+				WHEN SET TO FALSE "N".
 
 		03 WCB-FILL-CHAR			PIC X.
 		03 WCB-TITLE-LOCATION	PIC X.
@@ -141,10 +172,10 @@
 			88 WCB-TITLE-BOTTOM		VALUE "B".
 		03 WCB-TITLE-POSITION	PIC X.
 			88 WCB-TITLE-CENTER		VALUE "C".
-			88 WCB-TITLE-LEFT			VALUE "L".
+			88 WCB-TITLE-LEFT		VALUE "L".
 			88 WCB-TITLE-RIGHT		VALUE "R".
 		03 WCB-TITLE-LENGHT		PIC 999 BINARY.
-		03 WCB-TITLE				PIC X(64).
+		03 WCB-TITLE				PIC X(64).
         
 	SCREEN SECTION.
 	01 SC-DNI.
@@ -152,7 +183,7 @@
 				TO DNI LINE 5 COL 16 
                 REQUIRED.
 
-	01 SC-CABECERA.
+	01 SC-CABECERA.
         02 FILLER  PIC X(70)
 				FROM RAYA LINE 1 COL 2.
         02 FILLER  PIC X(70)
@@ -171,55 +202,157 @@
 				FROM "Cliente: " LINE 5 COL 2.
         02 FILLER  PIC A(40)
 				FROM NOMBRE-COMPLETO LINE 5 COL 11.
-
+
 	01 SC-LINEA.
         02 FILLER  PIC 9(8)
 				FROM NRO-OP LINE linact COL 2.
         02 FILLER  PIC X(10)
 				FROM FULL-FECHA LINE linact COL 12.
         02 FILLER  PIC X(35)
-				FROM DESCRIPCION(T-OPERACION) LINE linact COL 26.
+		FROM DESCRIPCION(T-OPERACION) LINE linact COL 26.
         02 FILLER  PIC $(7)9,99+
 				FROM IMPORTE LINE linact COL 57.
 
-	PROCEDURE DIVISION.
+	PROCEDURE DIVISION.
 	INICIO.
     		PERFORM INICIAR-VENTANA.
 		DISPLAY WCB LINE 2 COL 2 LOW ERASE
-            	CONTROL "WINDOW-CREATE".
-		PERFORM CARGA-OPERACIONES.
-                OPEN I-O CLIENTES.
-                OPEN I-O CUENTAS.
-                PERFORM LOGIN-CLIENTE.
-                CLOSE CLIENTES.
+            	CONTROL "WINDOW-CREATE".
+		PERFORM CARGA-OPERACIONES.
+                OPEN I-O CLIENTES.
+                OPEN I-O CUENTAS.
+                PERFORM MENU-PRINCIPAL UNTIL opt-ppal = 8.
+                CLOSE CLIENTES.
                 CLOSE CUENTAS.
 		STOP RUN.
-
-        LOGIN-CLIENTE.
+
+	MENU-PRINCIPAL.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "Caja de Ahorro"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		DISPLAY "MENU PRINCIPAL:"  COL 2 LOW.
+		DISPLAY "1) Ingresar"  COL 2 LOW.
+		DISPLAY "2) Apertura de Cliente"  COL 2 LOW.
+		DISPLAY "3) Apertura de Cuenta"  COL 2 LOW.
+		DISPLAY "4) Dar de Baja Cliente"  COL 2 LOW.
+		DISPLAY "5) Reactivar Cliente"  COL 2 LOW.
+		DISPLAY "6) Actualizar Politicas"  COL 2 LOW.
+		DISPLAY "7) Actualizar Descubierto"  COL 2 LOW.
+		DISPLAY "8) Salir"  COL 2 LOW.
+		MOVE 0 TO opt-ppal.
+		PERFORM UNTIL opt-ppal > 0 AND opt-ppal < 9
+		ACCEPT opt-ppal LINE 10 COL 2 LOW NO BEEP
+		END-PERFORM.
+		EVALUATE opt-ppal
+                WHEN 1
+                PERFORM LOGIN-CLIENTE
+                WHEN 2
+                PERFORM APERTURA-CLIENTE
+                WHEN 3
+                PERFORM APERTURA-CUENTA
+                WHEN 4
+                PERFORM DAR-DE-BAJA-CLIENTE
+                WHEN 5
+                PERFORM REACTIVAR-CLIENTE
+                WHEN 6
+                PERFORM ACTUALIZAR-POLITICAS
+                WHEN 7
+                PERFORM ACTUALIZAR-DESCUBIERTO-CUENTA.
+
+        LOGIN-CLIENTE.
                 DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE  "Ingreso de Usuario:"  TO TITULO.
+		MOVE  "Ingreso de Usuario:"  TO TITULO.
 		DISPLAY SC-CABECERA.
       * Fuerzo el valor 0 para el DNI.
 		MOVE 0 TO DNI.
 		PERFORM UNTIL DNI > 0
 		DISPLAY "Ingrese DNI: "  LINE 5 COL 3 LOW
-		ACCEPT SC-DNI
+		ACCEPT SC-DNI
 		PERFORM BUSCAR
 		IF find-code IS = "F" THEN
                 DISPLAY "NO SE ENCONTRO UN CLIENTE CON DNI " LINE 22 
                 COL 3 LOW
                 MOVE DNI TO DNI-ED
                 DISPLAY DNI-ED LINE 22 COL 41 LOW
-                ACCEPT CORTE NO BEEP LINE 22
-                DISPLAY BLANCO LINE 22 COL 0 LOW
-                MOVE 0 TO DNI
-                END-IF
-		END-PERFORM.
+                ACCEPT CORTE NO BEEP LINE 22
+                DISPLAY BLANCO LINE 22 COL 0 LOW
+                MOVE 0 TO DNI
+                ELSE IF ESTADO IS = "B" THEN
+                DISPLAY "CLIENTE DADO DE BAJA. NO PUEDE OPERAR"
+                LINE 22 COL 3 LOW
+                ACCEPT CORTE NO BEEP LINE 22
+                DISPLAY BLANCO LINE 22 COL 0 LOW
+                MOVE 0 TO DNI
+                END-IF
+                END-IF
+		END-PERFORM.
 		MOVE DNI TO DNI-CLI.
-		START CUENTAS KEY IS = DNI-CLI.
-		READ CUENTAS NEXT RECORD.
-                PERFORM MENU-CLIENTE UNTIL opt = 5.
-
+		MOVE 0 TO CANT-CUENTAS.
+		MOVE "S" TO mas-cuentas.
+		START CUENTAS KEY IS = DNI-CLI
+			INVALID KEY MOVE "N" TO mas-cuentas
+		END-START.
+		PERFORM UNTIL mas-cuentas = "N"
+		READ CUENTAS NEXT RECORD
+			AT END MOVE "N" TO mas-cuentas
+		END-READ
+		IF mas-cuentas = "S" THEN
+		IF NOT DNI-CLI IS = DNI THEN
+		MOVE "N" TO mas-cuentas
+		ELSE
+		IF CANT-CUENTAS < 20 THEN
+		ADD 1 TO CANT-CUENTAS
+		MOVE NRO TO TC-NRO(CANT-CUENTAS)
+		MOVE SALDO TO TC-SALDO(CANT-CUENTAS)
+		END-IF
+		END-IF
+		END-IF
+		END-PERFORM.
+		IF CANT-CUENTAS = 0 THEN
+		DISPLAY "EL CLIENTE NO TIENE CUENTAS ASOCIADAS"
+			LINE 22 COL 3 LOW
+		ACCEPT CORTE NO BEEP LINE 22
+		DISPLAY BLANCO LINE 22 COL 0 LOW
+		ELSE
+		IF CANT-CUENTAS > 1 THEN
+		PERFORM SELECCIONAR-CUENTA
+		ELSE
+		MOVE TC-NRO(1) TO NRO
+		READ CUENTAS KEY IS NRO
+		END-IF
+                PERFORM MENU-CLIENTE UNTIL opt = 5
+		END-IF.
+
+      *  SELECCIONAR-CUENTA
+      * El cliente tiene mas de una caja de ahorro asociada: lista
+      * NRO y SALDO de cada una (ya cargadas en TABLA-CUENTAS por
+      * LOGIN-CLIENTE) y deja elegir con cual operar. Al salir deja
+      * posicionado el registro CUENTAS de la cuenta elegida.
+	SELECCIONAR-CUENTA.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "Seleccion de Cuenta"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		DISPLAY "CUENTAS DISPONIBLES:" LINE 4 COL 2 LOW.
+		DISPLAY "NRO" LINE 5 COL 5 LOW.
+		DISPLAY "SALDO" LINE 5 COL 16 LOW.
+		MOVE 1 TO ix-cta.
+		MOVE 5 TO linact.
+		PERFORM UNTIL ix-cta > CANT-CUENTAS
+		ADD 1 TO linact
+		MOVE TC-SALDO(ix-cta) TO SALDO-ED
+		DISPLAY ix-cta LINE linact COL 2 LOW
+		DISPLAY TC-NRO(ix-cta) LINE linact COL 5 LOW
+		DISPLAY SALDO-ED LINE linact COL 16 LOW
+		ADD 1 TO ix-cta
+		END-PERFORM.
+		MOVE 0 TO sel-cta.
+		PERFORM UNTIL sel-cta > 0 AND sel-cta <= CANT-CUENTAS
+		DISPLAY "Elija una cuenta: " LINE 18 COL 2 LOW
+		ACCEPT sel-cta LINE 18 COL 21 NO BEEP LOW
+		END-PERFORM.
+		MOVE TC-NRO(sel-cta) TO NRO.
+		READ CUENTAS KEY IS NRO.
+
 	BUSCAR.
       * forzar un codigo para siempre realizar la busqueda.
 		MOVE "B" TO find-code.
@@ -237,6 +370,206 @@
 		DISPLAY "Presione una tecla para continuar... ".
 		ACCEPT CORTE NO BEEP.
 
+      *  APERTURA-CLIENTE
+      * Alta de un nuevo cliente (DNI/APELLIDO/NOMBRE/DOMICILIO/
+      * TELEFONO), lo deja en estado activo.
+	APERTURA-CLIENTE.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "ALTA DE CLIENTE"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		MOVE 0 TO DNI.
+		DISPLAY "Ingrese DNI: " LINE 5 COL 3 LOW.
+		ACCEPT DNI LINE 5 COL 17 NO BEEP LOW.
+		DISPLAY "Apellido: " LINE 6 COL 3 LOW.
+		ACCEPT APELLIDO LINE 6 COL 17 NO BEEP LOW.
+		DISPLAY "Nombre: " LINE 7 COL 3 LOW.
+		ACCEPT NOMBRE LINE 7 COL 17 NO BEEP LOW.
+		DISPLAY "Domicilio: " LINE 8 COL 3 LOW.
+		ACCEPT DOMICILIO LINE 8 COL 17 NO BEEP LOW.
+		DISPLAY "Telefono: " LINE 9 COL 3 LOW.
+		ACCEPT TELEFONO LINE 9 COL 17 NO BEEP LOW.
+		MOVE "A" TO ESTADO.
+		WRITE REG-CLIENTE
+		INVALID KEY
+		DISPLAY "YA EXISTE UN CLIENTE CON ESE DNI"
+			LINE 11 COL 3 LOW
+		NOT INVALID KEY
+		DISPLAY "CLIENTE DADO DE ALTA CORRECTAMENTE"
+			LINE 11 COL 3 LOW
+		END-WRITE.
+		ACCEPT CORTE NO BEEP.
+
+      *  APERTURA-CUENTA
+      * Alta de una nueva caja de ahorro para un cliente existente.
+      * El NRO se pide al contador compartido de CONTADOR.DAT (igual
+      * que OBTENER-NRO-OP para NRO-OP), no escaneando CUENTAS, para
+      * que dos terminales dando de alta cuentas al mismo tiempo no
+      * puedan calcular el mismo NRO. SALDO arranca en cero y
+      * FECHA-CREACION es la fecha del dia. No se permite abrir una
+      * cuenta a un cliente dado de baja.
+	APERTURA-CUENTA.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "ALTA DE CUENTA"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		MOVE 0 TO busca-cli.
+		DISPLAY "DNI del titular: " LINE 5 COL 3 LOW.
+		ACCEPT busca-cli LINE 5 COL 21 NO BEEP LOW.
+		MOVE busca-cli TO DNI.
+		PERFORM BUSCAR.
+		IF find-code IS = "F" THEN
+		DISPLAY "NO SE ENCONTRO UN CLIENTE CON DNI "
+			LINE 7 COL 3 LOW
+		MOVE busca-cli TO DNI-ED
+		DISPLAY DNI-ED LINE 7 COL 41 LOW
+		ELSE IF ESTADO IS = "B" THEN
+		DISPLAY "CLIENTE DADO DE BAJA. NO SE PUEDE ABRIR CUENTA"
+			LINE 7 COL 3 LOW
+		ELSE
+		PERFORM OBTENER-NRO-CUENTA
+		MOVE busca-cli TO DNI-CLI
+		MOVE 0 TO SALDO
+		ACCEPT FECHA-CREACION FROM DATE
+		ADD 20000000 TO FECHA-CREACION
+		MOVE 0 TO LIMITE-DESCUBIERTO-WS
+		DISPLAY "Descubierto autorizado (0 si no tiene): "
+			LINE 8 COL 3 LOW
+		ACCEPT LIMITE-DESCUBIERTO-WS LINE 8 COL 45 NO BEEP LOW
+		MOVE LIMITE-DESCUBIERTO-WS TO LIMITE-DESCUBIERTO
+		WRITE REG-CUENTA
+		INVALID KEY
+		DISPLAY "NO SE PUDO CREAR LA CUENTA" LINE 9 COL 3 LOW
+		NOT INVALID KEY
+		DISPLAY "CUENTA CREADA. NRO: " LINE 9 COL 3 LOW
+		DISPLAY NRO LINE 9 COL 24 LOW
+		END-WRITE
+		END-IF
+		END-IF.
+		ACCEPT CORTE NO BEEP.
+
+      *  DAR-DE-BAJA-CLIENTE
+      * Pone ESTADO en "B" para un cliente existente, impidiendole
+      * operar hasta que sea reactivado.
+	DAR-DE-BAJA-CLIENTE.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "BAJA DE CLIENTE"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		MOVE 0 TO busca-cli.
+		DISPLAY "DNI del cliente: " LINE 5 COL 3 LOW.
+		ACCEPT busca-cli LINE 5 COL 21 NO BEEP LOW.
+		MOVE busca-cli TO DNI.
+		PERFORM BUSCAR.
+		IF find-code IS = "F" THEN
+		DISPLAY "NO SE ENCONTRO UN CLIENTE CON DNI "
+			LINE 7 COL 3 LOW
+		MOVE busca-cli TO DNI-ED
+		DISPLAY DNI-ED LINE 7 COL 41 LOW
+		ELSE
+		MOVE "B" TO ESTADO
+		REWRITE REG-CLIENTE
+		INVALID KEY
+		DISPLAY "NO SE PUDO DAR DE BAJA AL CLIENTE"
+			LINE 9 COL 3 LOW
+		NOT INVALID KEY
+		DISPLAY "CLIENTE DADO DE BAJA CORRECTAMENTE"
+			LINE 9 COL 3 LOW
+		END-REWRITE
+		END-IF.
+		ACCEPT CORTE NO BEEP.
+
+      *  REACTIVAR-CLIENTE
+      * Vuelve a poner ESTADO en "A" para un cliente dado de baja.
+	REACTIVAR-CLIENTE.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "REACTIVACION DE CLIENTE"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		MOVE 0 TO busca-cli.
+		DISPLAY "DNI del cliente: " LINE 5 COL 3 LOW.
+		ACCEPT busca-cli LINE 5 COL 21 NO BEEP LOW.
+		MOVE busca-cli TO DNI.
+		PERFORM BUSCAR.
+		IF find-code IS = "F" THEN
+		DISPLAY "NO SE ENCONTRO UN CLIENTE CON DNI "
+			LINE 7 COL 3 LOW
+		MOVE busca-cli TO DNI-ED
+		DISPLAY DNI-ED LINE 7 COL 41 LOW
+		ELSE
+		MOVE "A" TO ESTADO
+		REWRITE REG-CLIENTE
+		INVALID KEY
+		DISPLAY "NO SE PUDO REACTIVAR AL CLIENTE"
+			LINE 9 COL 3 LOW
+		NOT INVALID KEY
+		DISPLAY "CLIENTE REACTIVADO CORRECTAMENTE"
+			LINE 9 COL 3 LOW
+		END-REWRITE
+		END-IF.
+		ACCEPT CORTE NO BEEP.
+
+      *  ACTUALIZAR-POLITICAS
+      * Da de alta un nuevo registro en el historico de POLITICAS.DAT
+      * con la comision y el interes vigentes a partir de una fecha.
+      * No se pisa el registro anterior: queda como historial.
+	ACTUALIZAR-POLITICAS.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "ACTUALIZACION DE POLITICAS"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		OPEN I-O POLITICAS.
+		ACCEPT FECHA-DESDE FROM DATE.
+		ADD 20000000 TO FECHA-DESDE.
+		DISPLAY "Vigente desde (AAAAMMDD): " LINE 5 COL 3 LOW.
+		ACCEPT FECHA-DESDE LINE 5 COL 30 NO BEEP LOW.
+		DISPLAY "Porcentaje de comision: " LINE 6 COL 3 LOW.
+		ACCEPT PORC-COMISION LINE 6 COL 28 NO BEEP LOW.
+		DISPLAY "Porcentaje de interes: " LINE 7 COL 3 LOW.
+		ACCEPT PORC-INTERES LINE 7 COL 27 NO BEEP LOW.
+		WRITE REG-POLITICAS
+		INVALID KEY
+		DISPLAY "YA EXISTE UNA POLITICA CON ESA FECHA"
+			LINE 9 COL 3 LOW
+		NOT INVALID KEY
+		DISPLAY "POLITICA ACTUALIZADA CORRECTAMENTE"
+			LINE 9 COL 3 LOW
+		END-WRITE.
+		CLOSE POLITICAS.
+		ACCEPT CORTE NO BEEP.
+
+      *  ACTUALIZAR-DESCUBIERTO-CUENTA
+      * Mantenimiento de cuenta: permite cambiar el LIMITE-DESCUBIERTO
+      * de una cuenta que ya existe en CUENTAS.DAT (p.ej. para darle
+      * un margen de descubierto a un cliente antiguo de confianza),
+      * igual que DAR-DE-BAJA-CLIENTE/REACTIVAR-CLIENTE hacen sobre
+      * ESTADO: se busca la cuenta por NRO, se pide el nuevo limite
+      * y se hace REWRITE.
+	ACTUALIZAR-DESCUBIERTO-CUENTA.
+		DISPLAY SPACES ERASE LINE 1 LOW.
+		MOVE "ACTUALIZACION DE DESCUBIERTO"  TO TITULO.
+		DISPLAY SC-CABECERA.
+		MOVE 0 TO busca-cta.
+		DISPLAY "Numero de cuenta: " LINE 5 COL 3 LOW.
+		ACCEPT busca-cta LINE 5 COL 22 NO BEEP LOW.
+		MOVE busca-cta TO NRO.
+		READ CUENTAS KEY IS NRO
+		INVALID KEY
+		DISPLAY "NO SE ENCONTRO LA CUENTA " LINE 7 COL 3 LOW
+		DISPLAY busca-cta LINE 7 COL 28 LOW
+		NOT INVALID KEY
+		MOVE LIMITE-DESCUBIERTO TO LIMITE-DESCUBIERTO-WS
+		DISPLAY "Descubierto actual: " LINE 7 COL 3 LOW
+		DISPLAY LIMITE-DESCUBIERTO-WS LINE 7 COL 24 LOW
+		DISPLAY "Nuevo descubierto: " LINE 8 COL 3 LOW
+		ACCEPT LIMITE-DESCUBIERTO-WS LINE 8 COL 23 NO BEEP LOW
+		MOVE LIMITE-DESCUBIERTO-WS TO LIMITE-DESCUBIERTO
+		REWRITE REG-CUENTA
+			INVALID KEY
+			DISPLAY "NO SE PUDO ACTUALIZAR LA CUENTA"
+				LINE 10 COL 3 LOW
+			NOT INVALID KEY
+			DISPLAY "DESCUBIERTO ACTUALIZADO CORRECTAMENTE"
+				LINE 10 COL 3 LOW
+		END-REWRITE
+		END-READ.
+		ACCEPT CORTE NO BEEP.
+
       *###############################
       * CARGA-OPERACIONES
       * Inicializo el array con las operaciones.
@@ -260,7 +593,7 @@
 		MOVE "Acreditacion de intereses" TO DESCRIPCION(opt).
 		ADD 1 TO opt.
       * ID = 6
-		MOVE "Debito Comision" TO DESCRIPCION(opt).
+		MOVE "Debito Comision" TO DESCRIPCION(opt).
                 ADD 1 TO opt.
       * ID = 7
 		MOVE "Acreditacion Transferencia" TO DESCRIPCION(opt).
@@ -270,7 +603,7 @@
       * La opcion 5 sale del programa.
 	 MENU-CLIENTE.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "Bienvenido"  TO TITULO.
+		MOVE "Bienvenido"  TO TITULO.
 		DISPLAY SC-CABECERA.
 		DISPLAY "MENU:"  COL 2 LOW.
 		DISPLAY "1) Depositar"  COL 2 LOW.
@@ -289,9 +622,9 @@
                 WHEN 4
                 PERFORM  LIQUIDACION-MENSUAL.
 
-	MENU-DEPOSITAR.
+	MENU-DEPOSITAR.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "DEPOSITO DE FONDOS"  TO TITULO.
+		MOVE "DEPOSITO DE FONDOS"  TO TITULO.
 		DISPLAY SC-CABECERA.
 		DISPLAY "SELECCIONE EL TIPO DE DEPOSITO:"   COL 2 LOW.
 		DISPLAY "1) Efectivo"   COL 2 LOW.
@@ -305,15 +638,24 @@
                 WHEN 1
       * para efectivo
                 MOVE 0 TO COMISION
-                WHEN 2
-                OPEN INPUT POLITICAS
-                READ POLITICAS AT END MOVE 0 TO PORC-COMISION
-                END-READ
-                MOVE PORC-COMISION TO COMISION
-                CLOSE POLITICAS.
+                WHEN 2
+                MOVE 0 TO PORC-COMISION
+                ACCEPT FECHA-HOY FROM DATE
+                ADD 20000000 TO FECHA-HOY
+                OPEN INPUT POLITICAS
+                MOVE FECHA-HOY TO FECHA-DESDE
+                START POLITICAS KEY IS NOT GREATER FECHA-DESDE
+                	INVALID KEY MOVE 0 TO PORC-COMISION
+                	NOT INVALID KEY
+                	READ POLITICAS NEXT RECORD
+                		AT END MOVE 0 TO PORC-COMISION
+                	END-READ
+                END-START
+                MOVE PORC-COMISION TO COMISION
+                CLOSE POLITICAS.
 		OPEN I-O OPERACIONES.
       *para cheque
-		PERFORM DEPOSITO.
+		PERFORM DEPOSITO.
 		CLOSE OPERACIONES.
         
       * DEPOSITO
@@ -321,24 +663,18 @@
       * Por los cheques aplica un porcentaje de comision.
       * luego de realizada la operacion actualiza.
       * el saldo de la cuenta.
-	DEPOSITO.
+	DEPOSITO.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "DEPOSITO DE FONDOS"  TO TITULO.
+		MOVE "DEPOSITO DE FONDOS"  TO TITULO.
 		DISPLAY SC-CABECERA.
-      * BUSCO el ultimo numero de operacion y le sumo 1.
-		MOVE MAX-CUENTA TO NRO-OP.
-		START OPERACIONES KEY IS LESS NRO-OP
-		INVALID KEY MOVE 0 TO NRO-OP END-START.
-		IF NOT NRO-OP IS = 0 THEN
-		READ OPERACIONES NEXT RECORD AT END MOVE 0 TO NRO-OP
-                END-IF.
-		ADD 1 TO NRO-OP.
+      * Pido el proximo numero de operacion al contador compartido.
+		PERFORM OBTENER-NRO-OP.
                 PERFORM FECHA-ACTUAL.
-		MOVE NRO TO NRO-CUENTA.
+		MOVE NRO TO NRO-CUENTA.
 		IF optc = 1 THEN 
-		MOVE 2 TO T-OPERACION
-		ELSE
-		MOVE 3 TO T-OPERACION
+		MOVE 2 TO T-OPERACION
+		ELSE
+		MOVE 3 TO T-OPERACION
 		END-IF.
 		MOVE 0 TO CTA-ORIGEN.
       *cargo importe
@@ -346,52 +682,61 @@
 		PERFORM UNTIL IMPORTE > 0
 		DISPLAY "Ingrese Importe a Depositar:" LINE 6 COL 3 LOW
 		ACCEPT IMPORTE LINE 6 COL 32 NO BEEP LOW
-		END-PERFORM.
-		MOVE 0 TO IMPORTE-COM.
-		COMPUTE IMPORTE-COM = IMPORTE * COMISION / 100.
-		COMPUTE SALDO = SALDO + IMPORTE.
+		END-PERFORM.
+		MOVE 0 TO IMPORTE-COM.
+		COMPUTE IMPORTE-COM = IMPORTE * COMISION / 100.
+		COMPUTE SALDO = SALDO + IMPORTE.
 		MOVE IMPORTE TO IMPORTE-OP.
 		REWRITE REG-CUENTA.
-		WRITE REG-OPERACIONES.
-      *si la comision es mayor a cero entonces tengo que crear una nueva operacion
-      *de descuento de comisiciones.
-		IF NOT IMPORTE-COM = 0 THEN
-                PERFORM	DEBITAR-COMISION-DEPOSITO
+		WRITE REG-OPERACIONES
+			INVALID KEY
+			DISPLAY "NO SE PUDO REGISTRAR LA OPERACION"
+				LINE 22 COL 3 LOW
+		END-WRITE.
+      *si la comision es mayor a cero entonces tengo que crear una nueva operacion
+      *de descuento de comisiciones.
+		IF NOT IMPORTE-COM = 0 THEN
+                PERFORM	DEBITAR-COMISION-DEPOSITO
                 END-IF.
-		PERFORM CONFIRMAR-DEPOSITO.
+		PERFORM CONFIRMAR-DEPOSITO.
 		ACCEPT find-code NO BEEP.
-        
-	DEBITAR-COMISION-DEPOSITO.
-		ADD 1 TO NRO-OP.
+
+	DEBITAR-COMISION-DEPOSITO.
+      * Pido el proximo numero de operacion al contador compartido.
+		PERFORM OBTENER-NRO-OP.
                 PERFORM FECHA-ACTUAL.
 		MOVE NRO TO NRO-CUENTA.
 		MOVE 6 TO T-OPERACION.
 		MOVE 0 TO CTA-ORIGEN.
       *cargo importe
-		MOVE IMPORTE-COM TO IMPORTE.
+		MOVE IMPORTE-COM TO IMPORTE.
 		COMPUTE IMPORTE = 0 - IMPORTE.
 		COMPUTE SALDO = SALDO - IMPORTE-COM.
 		REWRITE REG-CUENTA.
-		WRITE REG-OPERACIONES.
-
-	CONFIRMAR-DEPOSITO.
+		WRITE REG-OPERACIONES
+			INVALID KEY
+			DISPLAY "NO SE PUDO REGISTRAR LA OPERACION"
+				LINE 22 COL 3 LOW
+		END-WRITE.
+
+	CONFIRMAR-DEPOSITO.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "DEPOSITO DE FONDOS"  TO TITULO.
+		MOVE "DEPOSITO DE FONDOS"  TO TITULO.
 		DISPLAY SC-CABECERA.
 		MOVE IMPORTE-OP TO SALDO-ED.
-		DISPLAY "Se depositaron:"  LINE 5 COL 3 LOW.
+		DISPLAY "Se depositaron:"  LINE 5 COL 3 LOW.
 		DISPLAY SALDO-ED LINE 5 COL 21 LOW.
 		MOVE SALDO TO SALDO-ED.
-		DISPLAY "Su saldo es de: " LINE 6 COL 3 LOW.
+		DISPLAY "Su saldo es de: " LINE 6 COL 3 LOW.
 		DISPLAY SALDO-ED LINE 6 COL 21 LOW.
-
+
       * une los campos de nombre y apellido
-	CREAR-NOMBRE-COMPLETO.
+	CREAR-NOMBRE-COMPLETO.
 		MOVE SPACE TO  NOMBRE-COMPLETO.
 		STRING NOMBRE DELIMITED BY "  "
 		", " DELIMITED BY SIZE
 		APELLIDO DELIMITED BY "  "
-		INTO NOMBRE-COMPLETO.
+		INTO NOMBRE-COMPLETO.
         
 	LIQUIDACION-MENSUAL.
 		DISPLAY SPACES ERASE LINE 1.
@@ -416,57 +761,166 @@
 		MOVE SALDO TO SALDO-ED.
 		DISPLAY "Saldo Cuenta: " LINE 6 COL 2 LOW.
 		DISPLAY SALDO-ED LINE 6 COL 15 LOW.
-		DISPLAY RAYA LINE 8 COL 2 LOW.
-		DISPLAY "NRO" LINE 9 COL 2 LOW.
-		DISPLAY "FECHA" LINE 9 COL 12 LOW.
-		DISPLAY "DESCRIPCION" LINE 9 COL 26 LOW.
-		DISPLAY "IMPORTE" LINE 9 COL 57 LOW.
-		DISPLAY RAYA LINE 10 COL 2 LOW.
+		DISPLAY RAYA LINE 8 COL 2 LOW.
+		DISPLAY "NRO" LINE 9 COL 2 LOW.
+		DISPLAY "FECHA" LINE 9 COL 12 LOW.
+		DISPLAY "DESCRIPCION" LINE 9 COL 26 LOW.
+		DISPLAY "IMPORTE" LINE 9 COL 57 LOW.
+		DISPLAY RAYA LINE 10 COL 2 LOW.
+		MOVE "N" TO WS-EXPORTAR.
+		DISPLAY "Generar comprobante impreso? (S/N): "
+			LINE 22 COL 2 LOW.
+		ACCEPT CORTE NO BEEP LINE 22 COL 39 LOW.
+		DISPLAY BLANCO LINE 22 COL 0 LOW.
+		INSPECT CORTE CONVERTING "sn" TO "SN".
+		IF CORTE IS = "S" THEN
+		MOVE "S" TO WS-EXPORTAR
+		PERFORM ABRIR-RESUMEN
+		END-IF.
 		PERFORM LIQUIDAR-OPERACIONES.
+		IF WS-EXPORTAR IS = "S" THEN
+		CLOSE RESUMEN
+		DISPLAY "Comprobante generado: " LINE 22 COL 2 LOW
+		DISPLAY WS-NOMBRE-RESUMEN LINE 22 COL 25 LOW
+		ACCEPT CORTE NO BEEP LINE 22
+		DISPLAY BLANCO LINE 22 COL 0 LOW
+		END-IF.
 		ACCEPT find-code NO BEEP.
-        
-        FECHA-ACTUAL.
-		ACCEPT FECHA-OP FROM DATE.
+        
+        FECHA-ACTUAL.
+		ACCEPT FECHA-OP FROM DATE.
       *como no el compilador parece no devolver una fecha 
       *con anios de 4 digitos la creamos
       *esto hace que se pierdan fechas anteriores a 2000
                 ADD 20000000 TO FECHA-OP.
-
-	LIQUIDAR-OPERACIONES.
-		OPEN INPUT OPERACIONES.
+
+      *  OBTENER-NRO-OP
+      * Pide el proximo numero de operacion al contador compartido
+      * CONTADOR.DAT, en lugar de escanear OPERACIONES.DAT buscando
+      * el mayor NRO-OP existente. El archivo esta declarado con
+      * LOCK MODE IS EXCLUSIVE: si otra terminal lo tiene abierto el
+      * OPEN devuelve FILE STATUS distinto de "00" en lugar de
+      * bloquear, asi que se reintenta unas cuantas veces antes de
+      * resignarse.
+	OBTENER-NRO-OP.
+		MOVE 0 TO WS-REINTENTOS-CONTADOR.
+		MOVE "99" TO SK.
+		PERFORM UNTIL SK = "00" OR WS-REINTENTOS-CONTADOR >= 20
+		OPEN I-O CONTADOR
+		IF SK NOT = "00" THEN
+		ADD 1 TO WS-REINTENTOS-CONTADOR
+		END-IF
+		END-PERFORM.
+		IF SK NOT = "00" THEN
+		MOVE 0 TO NRO-OP
+		DISPLAY "CONTADOR.DAT OCUPADO, REINTENTE LA OPERACION"
+			LINE 22 COL 3 LOW
+		ELSE
+		MOVE "O" TO COD-CONTADOR
+		READ CONTADOR
+			INVALID KEY MOVE 0 TO ULTIMO-NRO-OP
+				MOVE 0 TO ULTIMO-NRO-CUENTA
+		END-READ
+		ADD 1 TO ULTIMO-NRO-OP
+		REWRITE REG-CONTADOR
+			INVALID KEY WRITE REG-CONTADOR
+		END-REWRITE
+		MOVE ULTIMO-NRO-OP TO NRO-OP
+		CLOSE CONTADOR
+		END-IF.
+
+      *  OBTENER-NRO-CUENTA
+      * Mismo contador compartido de CONTADOR.DAT (registro unico,
+      * COD-CONTADOR "O"), pero para el NRO de una cuenta nueva: evita
+      * que APERTURA-CUENTA calcule el mismo NRO escaneando CUENTAS si
+      * dos terminales dan de alta una cuenta al mismo tiempo.
+	OBTENER-NRO-CUENTA.
+		MOVE 0 TO WS-REINTENTOS-CONTADOR.
+		MOVE "99" TO SK.
+		PERFORM UNTIL SK = "00" OR WS-REINTENTOS-CONTADOR >= 20
+		OPEN I-O CONTADOR
+		IF SK NOT = "00" THEN
+		ADD 1 TO WS-REINTENTOS-CONTADOR
+		END-IF
+		END-PERFORM.
+		IF SK NOT = "00" THEN
+		MOVE 0 TO NRO
+		DISPLAY "CONTADOR.DAT OCUPADO, REINTENTE LA OPERACION"
+			LINE 9 COL 3 LOW
+		ELSE
+		MOVE "O" TO COD-CONTADOR
+		READ CONTADOR
+			INVALID KEY MOVE 0 TO ULTIMO-NRO-OP
+				MOVE 0 TO ULTIMO-NRO-CUENTA
+		END-READ
+		ADD 1 TO ULTIMO-NRO-CUENTA
+		REWRITE REG-CONTADOR
+			INVALID KEY WRITE REG-CONTADOR
+		END-REWRITE
+		MOVE ULTIMO-NRO-CUENTA TO NRO
+		CLOSE CONTADOR
+		END-IF.
+
+      *  ABRIR-RESUMEN
+      * Arma el nombre del comprobante (uno por cuenta/mes) y lo
+      * abre para que DISPLAY-LINEA vaya volcando el detalle.
+	ABRIR-RESUMEN.
+		PERFORM FECHA-ACTUAL.
+		MOVE FECHA-OP TO FECHA-ED.
+		MOVE SPACES TO WS-NOMBRE-RESUMEN.
+		STRING "RESUMEN" DELIMITED BY SIZE
+			NRO DELIMITED BY SIZE
+			ANIO DELIMITED BY SIZE
+			MES DELIMITED BY SIZE
+			".TXT" DELIMITED BY SIZE
+			INTO WS-NOMBRE-RESUMEN.
+		OPEN OUTPUT RESUMEN.
+
+      *  ESCRIBIR-LINEA-RESUMEN
+      * Vuelca al comprobante la misma operacion que se acaba de
+      * mostrar en pantalla via SC-LINEA.
+	ESCRIBIR-LINEA-RESUMEN.
+		MOVE NRO-OP TO RR-NRO-OP.
+		MOVE FULL-FECHA TO RR-FECHA.
+		MOVE DESCRIPCION(T-OPERACION) TO RR-DESCRIPCION.
+		MOVE IMPORTE TO RR-IMPORTE.
+		WRITE REG-RESUMEN.
+
+	LIQUIDAR-OPERACIONES.
+		OPEN INPUT OPERACIONES.
                 PERFORM FECHA-ACTUAL.
 		MOVE FECHA-OP TO FECHA-ED.
-		MOVE 1 TO DIA.
-		MOVE FECHA-ED TO FECHA-OP.
-                MOVE 1 TO NRO-OP.
-		START OPERACIONES KEY IS >= FECHA-OP
-		INVALID KEY MOVE 0 TO NRO-OP 
-		END-START.
-		PERFORM DISPLAY-OPERACIONES UNTIL NRO-OP = 0.
-		CLOSE OPERACIONES.
-        
-	DISPLAY-OPERACIONES.
-		MOVE 10 TO linact
-		PERFORM DISPLAY-LINEA UNTIL NRO-OP = 0 OR linact = 20.
-		IF NOT NRO-OP = 0 THEN
-                DISPLAY "Presione una tecla para continuar... " 
-                LINE 21 COL 2 LOW
-		ACCEPT find-code NO BEEP
-		ELSE
-		IF NOT linact = 20 THEN
-                PERFORM UNTIL linact = 21
-                ADD 1 TO linact
-		DISPLAY BLANCO LINE linact
-                END-PERFORM
-                END-IF
+		MOVE 1 TO DIA.
+		MOVE FECHA-ED TO FECHA-OP.
+                MOVE 1 TO NRO-OP.
+		START OPERACIONES KEY IS >= FECHA-OP
+		INVALID KEY MOVE 0 TO NRO-OP 
+		END-START.
+		PERFORM DISPLAY-OPERACIONES UNTIL NRO-OP = 0.
+		CLOSE OPERACIONES.
+        
+	DISPLAY-OPERACIONES.
+		MOVE 10 TO linact
+		PERFORM DISPLAY-LINEA UNTIL NRO-OP = 0 OR linact = 20.
+		IF NOT NRO-OP = 0 THEN
+                DISPLAY "Presione una tecla para continuar... " 
+                LINE 21 COL 2 LOW
+		ACCEPT find-code NO BEEP
+		ELSE
+		IF NOT linact = 20 THEN
+                PERFORM UNTIL linact = 21
+                ADD 1 TO linact
+		DISPLAY BLANCO LINE linact
+                END-PERFORM
+                END-IF
                 END-IF.
-    
-	DISPLAY-LINEA.
-		READ OPERACIONES NEXT RECORD
-                AT END MOVE 0 TO NRO-OP.
-		IF NOT NRO-OP = 0 THEN
-                IF NRO-CUENTA IS =  NRO THEN
-                ADD 1 TO linact
+    
+	DISPLAY-LINEA.
+		READ OPERACIONES NEXT RECORD
+                AT END MOVE 0 TO NRO-OP.
+		IF NOT NRO-OP = 0 THEN
+                IF NRO-CUENTA IS =  NRO THEN
+                ADD 1 TO linact
       *transformo la fecha del formato AAAAMMDD
       *al formato DD/MM/AAAA
 		MOVE FECHA-OP TO FECHA-ED
@@ -476,170 +930,179 @@
 		"/" DELIMITED BY SIZE
 		ANIO DELIMITED BY SIZE
 		INTO FULL-FECHA
-		DISPLAY SC-LINEA
-                END-IF
-		END-IF.
+		DISPLAY SC-LINEA
+		IF WS-EXPORTAR IS = "S" THEN
+		PERFORM ESCRIBIR-LINEA-RESUMEN
+		END-IF
+                END-IF
+		END-IF.
 
-	EXTRACION.
+	EXTRACION.
 		OPEN I-O OPERACIONES.
-		DISPLAY SPACES ERASE LINE 1.
-		PERFORM CREAR-NOMBRE-COMPLETO.
-		DISPLAY SC-DESCCLI.
-      * BUSCO el ultimo numero de operacion y le sumo 1.
-		MOVE MAX-CUENTA TO NRO-OP.
-		START OPERACIONES KEY IS LESS NRO-OP
-		INVALID KEY MOVE 0 TO NRO-OP END-START
-		IF NOT NRO-OP IS = 0 THEN
-		READ OPERACIONES NEXT RECORD AT END MOVE 0 TO NRO-OP
-                END-IF
-		ADD 1 TO NRO-OP.
+		DISPLAY SPACES ERASE LINE 1.
+		PERFORM CREAR-NOMBRE-COMPLETO.
+		DISPLAY SC-DESCCLI.
+      * Pido el proximo numero de operacion al contador compartido.
+		PERFORM OBTENER-NRO-OP.
                 PERFORM FECHA-ACTUAL.
-		MOVE NRO TO NRO-CUENTA.
-		MOVE 1 TO T-OPERACION.
+		MOVE NRO TO NRO-CUENTA.
+		MOVE 1 TO T-OPERACION.
 		MOVE 0 TO CTA-ORIGEN.
 		MOVE SALDO TO SALDO-ED.
 		DISPLAY "Saldo Cuenta: " LINE 6 COL 2 LOW.
-		DISPLAY SALDO-ED LINE 6 COL 15 LOW.
+		DISPLAY SALDO-ED LINE 6 COL 15 LOW.
       *cargo importe
 		MOVE 0 TO IMPORTE.
 		PERFORM UNTIL IMPORTE > 0
 		DISPLAY "Ingrese Importe a Extraer:" LINE 7 COL 2 LOW
-		ACCEPT IMPORTE LINE 7 COL 29 NO BEEP LOW
-		IF SALDO - IMPORTE < 0 THEN
-		DISPLAY "EL MONTO DE LA EXTRACION SUPERA SU SALDO" 
-		LINE 8 COL 2 LOW
-		MOVE 0 TO IMPORTE
-                ACCEPT CORTE NO BEEP
-                DISPLAY BLANCO LINE 7 COL 2 LOW
-                DISPLAY BLANCO LINE 8 COL 2 LOW
+		ACCEPT IMPORTE LINE 7 COL 29 NO BEEP LOW
+		IF SALDO - IMPORTE < 0 - LIMITE-DESCUBIERTO THEN
+		DISPLAY "EL MONTO DE LA EXTRACION SUPERA SU SALDO"
+		LINE 8 COL 2 LOW
+		MOVE 0 TO IMPORTE
+                ACCEPT CORTE NO BEEP
+                DISPLAY BLANCO LINE 7 COL 2 LOW
+                DISPLAY BLANCO LINE 8 COL 2 LOW
 		END-IF
-		END-PERFORM
-                MOVE IMPORTE TO SALDO-ED.
-		DISPLAY "MONTO A EXTRAER DE SU CUENTA: " LINE 8 COL 2 LOW.
-		DISPLAY SALDO-ED LINE 8 COL 33 LOW.
+		END-PERFORM
+                MOVE IMPORTE TO SALDO-ED.
+		DISPLAY "MONTO A EXTRAER DE SU CUENTA: "
+			LINE 8 COL 2 LOW.
+		DISPLAY SALDO-ED LINE 8 COL 33 LOW.
 		MOVE "A" TO CORTE.
 		PERFORM UNTIL CORTE IS = "Y" OR CORTE IS = "N"
-		DISPLAY "DESEA REALIZAR ESTA OPERACION?" LINE 9 COL 2 LOW
-		ACCEPT CORTE NO BEEP LINE 9 COL 33 LOW
+		DISPLAY "DESEA REALIZAR ESTA OPERACION?"
+			LINE 9 COL 2 LOW
+		ACCEPT CORTE NO BEEP LINE 9 COL 33 LOW
 		INSPECT CORTE CONVERTING "yn" TO "YN"
-		END-PERFORM.
-                IF CORTE IS = "Y" THEN
-		MOVE IMPORTE TO IMPORTE-OP
-		COMPUTE IMPORTE = 0 - IMPORTE
-		COMPUTE SALDO = SALDO + IMPORTE
+		END-PERFORM.
+                IF CORTE IS = "Y" THEN
+		MOVE IMPORTE TO IMPORTE-OP
+		COMPUTE IMPORTE = 0 - IMPORTE
+		COMPUTE SALDO = SALDO + IMPORTE
 		REWRITE REG-CUENTA
-		WRITE REG-OPERACIONES
-		PERFORM CONFIRMAR-EXTRACION
-		ACCEPT find-code NO BEEP
+		WRITE REG-OPERACIONES
+			INVALID KEY
+			DISPLAY "NO SE PUDO REGISTRAR LA OPERACION"
+				LINE 22 COL 3 LOW
+		END-WRITE
+		PERFORM CONFIRMAR-EXTRACION
+		ACCEPT find-code NO BEEP
                 END-IF.
 		CLOSE OPERACIONES.
-
-	CONFIRMAR-EXTRACION.
+
+	CONFIRMAR-EXTRACION.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "EXTRACION DE FONDOS"  TO TITULO.
+		MOVE "EXTRACION DE FONDOS"  TO TITULO.
 		DISPLAY SC-CABECERA.
 		MOVE IMPORTE-OP TO SALDO-ED.
-		DISPLAY "Se extrajeron:"  LINE 5 COL 3 LOW.
+		DISPLAY "Se extrajeron:"  LINE 5 COL 3 LOW.
 		DISPLAY SALDO-ED LINE 5 COL 21 LOW.
 		MOVE SALDO TO SALDO-ED.
-		DISPLAY "Su saldo es de: " LINE 6 COL 3 LOW.
-		DISPLAY SALDO-ED LINE 6 COL 21 LOW.
-        
-        TRANSFERENCIA.
-                OPEN I-O OPERACIONES.
+		DISPLAY "Su saldo es de: " LINE 6 COL 3 LOW.
+		DISPLAY SALDO-ED LINE 6 COL 21 LOW.
+        
+        TRANSFERENCIA.
+                OPEN I-O OPERACIONES.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "EXTRACION DE FONDOS"  TO TITULO.
-		DISPLAY SC-CABECERA.
+		MOVE "EXTRACION DE FONDOS"  TO TITULO.
+		DISPLAY SC-CABECERA.
+      * Guardo la cuenta origen realmente seleccionada (puede no ser
+      * la primera del cliente, ver SELECCIONAR-CUENTA) antes de tocar
+      * CUENTAS para buscar la cuenta destino.
+                MOVE NRO TO NRO-CUENTA-ORIGEN-TRANSF.
                 MOVE 0 TO CUENTA-DEST.
 		PERFORM UNTIL CUENTA-DEST > 0
 		DISPLAY "Ingrese Cuenta Destino:" LINE 7 COL 2 LOW
-		ACCEPT CUENTA-DEST LINE 7 COL 27 NO BEEP LOW
-                MOVE CUENTA-DEST TO NRO
-                START CUENTAS KEY IS = NRO 
-                INVALID KEY MOVE 0 TO CUENTA-DEST END-START
-                IF NOT CUENTA-DEST IS = 0 THEN
-                READ CUENTAS NEXT RECORD
-                END-IF
-		END-PERFORM.
-                MOVE DNI TO DNI-CLI.
-                START CUENTAS KEY IS = DNI-CLI.
-                READ CUENTAS NEXT RECORD.
-      * BUSCO el ultimo numero de operacion y le sumo 1.
-		MOVE MAX-CUENTA TO NRO-OP.
-		START OPERACIONES KEY IS LESS NRO-OP
-		INVALID KEY MOVE 0 TO NRO-OP END-START
-		IF NOT NRO-OP IS = 0 THEN
-		READ OPERACIONES NEXT RECORD AT END MOVE 0 TO NRO-OP
+		ACCEPT CUENTA-DEST LINE 7 COL 27 NO BEEP LOW
+                MOVE CUENTA-DEST TO NRO
+                START CUENTAS KEY IS = NRO
+                INVALID KEY MOVE 0 TO CUENTA-DEST END-START
+                IF NOT CUENTA-DEST IS = 0 THEN
+                READ CUENTAS NEXT RECORD
                 END-IF
-		ADD 1 TO NRO-OP.
+		END-PERFORM.
+                MOVE NRO-CUENTA-ORIGEN-TRANSF TO NRO.
+                READ CUENTAS KEY IS NRO.
+      * Pido el proximo numero de operacion al contador compartido.
+		PERFORM OBTENER-NRO-OP.
                 PERFORM FECHA-ACTUAL.
-		MOVE NRO TO NRO-CUENTA.
-		MOVE 4 TO T-OPERACION.
-		MOVE CUENTA-DEST TO CTA-ORIGEN.
+		MOVE NRO TO NRO-CUENTA.
+		MOVE 4 TO T-OPERACION.
+		MOVE CUENTA-DEST TO CTA-ORIGEN.
                 MOVE NRO TO CUENTA-ORIG.
 		MOVE SALDO TO SALDO-ED.
 		DISPLAY "Saldo Cuenta: " LINE 8 COL 2 LOW.
-		DISPLAY SALDO-ED LINE 8 COL 15 LOW.
+		DISPLAY SALDO-ED LINE 8 COL 15 LOW.
       *cargo importe
 		MOVE 0 TO IMPORTE.
-		PERFORM UNTIL IMPORTE > 0
+		PERFORM UNTIL IMPORTE > 0
 		DISPLAY "Ingrese Importe a Transferir:" LINE 9 COL 2 LOW
-		ACCEPT IMPORTE LINE 9 COL 32 NO BEEP LOW
-		IF SALDO - IMPORTE < 0 THEN
-		DISPLAY "EL MONTO DE LA TRANSFERENCIA SUPERA SU SALDO" 
-		LINE 10 COL 2 LOW
-                ACCEPT CORTE NO BEEP
-                DISPLAY BLANCO LINE 10 COL 2 LOW
-                DISPLAY BLANCO LINE 9 COL 2 LOW
-		MOVE 0 TO IMPORTE
+		ACCEPT IMPORTE LINE 9 COL 32 NO BEEP LOW
+		IF SALDO - IMPORTE < 0 - LIMITE-DESCUBIERTO THEN
+		DISPLAY "EL MONTO DE LA TRANSFERENCIA SUPERA SU SALDO"
+		LINE 10 COL 2 LOW
+                ACCEPT CORTE NO BEEP
+                DISPLAY BLANCO LINE 10 COL 2 LOW
+                DISPLAY BLANCO LINE 9 COL 2 LOW
+		MOVE 0 TO IMPORTE
 		END-IF
-		END-PERFORM
-                MOVE IMPORTE TO SALDO-ED.
-		DISPLAY "MONTO A TRANSFERIR DE SU CUENTA: " LINE 10 COL 2 LOW.
-		DISPLAY SALDO-ED LINE 10 COL 40 LOW.
+		END-PERFORM
+                MOVE IMPORTE TO SALDO-ED.
+		DISPLAY "MONTO A TRANSFERIR DE SU CUENTA: "
+			LINE 10 COL 2 LOW.
+		DISPLAY SALDO-ED LINE 10 COL 40 LOW.
 		MOVE "A" TO CORTE.
 		PERFORM UNTIL CORTE IS = "Y" OR CORTE IS = "N"
-		DISPLAY "DESEA REALIZAR ESTA OPERACION?" LINE 11 COL 2 LOW
-		ACCEPT CORTE NO BEEP LINE 11 COL 33 LOW
+		DISPLAY "DESEA REALIZAR ESTA OPERACION?"
+			LINE 11 COL 2 LOW
+		ACCEPT CORTE NO BEEP LINE 11 COL 33 LOW
 		INSPECT CORTE CONVERTING "yn" TO "YN"
-		END-PERFORM.
-                IF CORTE IS = "Y" THEN
-		MOVE IMPORTE TO IMPORTE-OP
-		COMPUTE IMPORTE = 0 - IMPORTE
-		COMPUTE SALDO = SALDO + IMPORTE
-                MOVE SALDO TO SALDO-ORIG
+		END-PERFORM.
+                IF CORTE IS = "Y" THEN
+		MOVE IMPORTE TO IMPORTE-OP
+		COMPUTE IMPORTE = 0 - IMPORTE
+		COMPUTE SALDO = SALDO + IMPORTE
+                MOVE SALDO TO SALDO-ORIG
 		REWRITE REG-CUENTA
-		WRITE REG-OPERACIONES
-                MOVE CUENTA-DEST TO NRO
-                START CUENTAS KEY IS = NRO
-                READ CUENTAS NEXT RECORD
-                ADD 1 TO NRO-OP
-		MOVE NRO TO NRO-CUENTA
-		MOVE 7 TO T-OPERACION
-		MOVE CUENTA-ORIG TO CTA-ORIGEN
-                MOVE IMPORTE-OP TO IMPORTE
-                COMPUTE SALDO = SALDO + IMPORTE
+		WRITE REG-OPERACIONES
+			INVALID KEY
+			DISPLAY "NO SE PUDO REGISTRAR LA OPERACION"
+				LINE 22 COL 3 LOW
+		END-WRITE
+                MOVE CUENTA-DEST TO NRO
+                START CUENTAS KEY IS = NRO
+                READ CUENTAS NEXT RECORD
+                PERFORM OBTENER-NRO-OP
+		MOVE NRO TO NRO-CUENTA
+		MOVE 7 TO T-OPERACION
+		MOVE CUENTA-ORIG TO CTA-ORIGEN
+                MOVE IMPORTE-OP TO IMPORTE
+                COMPUTE SALDO = SALDO + IMPORTE
                 REWRITE REG-CUENTA
-		WRITE REG-OPERACIONES
-      *confirmar transferencia
-                PERFORM CONFIRMAR-TRANSFERENCIA
-		ACCEPT find-code NO BEEP
-                END-IF.
-                MOVE DNI TO DNI-CLI.
-                START CUENTAS KEY IS = DNI-CLI.
-                READ CUENTAS NEXT RECORD.
+		WRITE REG-OPERACIONES
+			INVALID KEY
+			DISPLAY "NO SE PUDO REGISTRAR LA OPERACION"
+				LINE 22 COL 3 LOW
+		END-WRITE
+      *confirmar transferencia
+                PERFORM CONFIRMAR-TRANSFERENCIA
+		ACCEPT find-code NO BEEP
+                END-IF.
+                MOVE NRO-CUENTA-ORIGEN-TRANSF TO NRO.
+                READ CUENTAS KEY IS NRO.
 		CLOSE OPERACIONES.
-
-	CONFIRMAR-TRANSFERENCIA.
+
+	CONFIRMAR-TRANSFERENCIA.
 		DISPLAY SPACES ERASE LINE 1 LOW.
-		MOVE "TRANSFERENCIA DE FONDOS"  TO TITULO.
+		MOVE "TRANSFERENCIA DE FONDOS"  TO TITULO.
 		DISPLAY SC-CABECERA.
 		MOVE IMPORTE-OP TO SALDO-ED.
-		DISPLAY "Se Transfirieron:"  LINE 5 COL 3 LOW.
+		DISPLAY "Se Transfirieron:"  LINE 5 COL 3 LOW.
 		DISPLAY SALDO-ED LINE 5 COL 21 LOW.
-		DISPLAY "Su saldo es de: " LINE 6 COL 3 LOW.
-		DISPLAY SALDO-ORIG LINE 6 COL 21 LOW.
-
+		DISPLAY "Su saldo es de: " LINE 6 COL 3 LOW.
+		DISPLAY SALDO-ORIG LINE 6 COL 21 LOW.
+
 	INICIAR-VENTANA.
 		DISPLAY SPACE ERASE CONTROL "FCOLOR=WHITE,BCOLOR=BLUE".
 		MOVE 23 TO WCB-NUM-ROWS.
@@ -654,4 +1117,4 @@
 		MOVE "C" TO WCB-TITLE.
 		MOVE 5 TO WCB-TITLE-LENGHT.
 		MOVE "SAOCA"
-            TO WCB-TITLE.
\ No newline at end of file
+            TO WCB-TITLE.
