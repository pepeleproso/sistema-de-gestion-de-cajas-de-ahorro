@@ -0,0 +1,134 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CONCILIACION.
+	AUTHOR. GRUPO3TM.
+      * Conciliacion de transferencias: TRANSFERENCIA graba dos
+      * operaciones (T-OPERACION 4, el debito en la cuenta origen, y
+      * T-OPERACION 7, el credito en la cuenta destino) con NRO-OP
+      * consecutivos. Si el proceso se corta entre las dos REWRITE, o
+      * si dos terminales piden un NRO-OP al mismo tiempo y se pisan,
+      * la pata 7 puede faltar o no coincidir con la pata 4. Este
+      * batch recorre OPERACIONES.DAT por NRO-OP, busca la pata 7 que
+      * le corresponde a cada pata 4 y reporta las que no cierran.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER. PC.
+	OBJECT-COMPUTER. PC.
+	SPECIAL-NAMES.
+				DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT OPTIONAL OPERACIONES ASSIGN
+                TO DISK  "OPERACIONES.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS NRO-OP
+		ALTERNATE RECORD KEY IS FECHA-OP
+		WITH DUPLICATES
+		FILE STATUS IS SK.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD OPERACIONES DATA RECORD IS REG-OPERACIONES.
+	COPY OPEREG.
+
+	WORKING-STORAGE SECTION.
+	77 SK PIC XX VALUE SPACES.
+	77 RAYA-CONC PIC X(50) VALUE ALL "-".
+	77 FIN-OPERACIONES PIC A VALUE "N".
+		88 NO-HAY-MAS-OPERACIONES VALUE "S".
+	77 CANT-TRANSFERENCIAS PIC 9(7) VALUE 0.
+	77 CANT-DESCUADRADAS PIC 9(7) VALUE 0.
+      * Datos de la pata 4 (debito) que se esta verificando.
+	77 ORIG-NRO-OP PIC 9(8).
+	77 ORIG-NRO-CUENTA PIC 9(8).
+	77 ORIG-CTA-ORIGEN PIC 9(8).
+	77 ORIG-IMPORTE PIC S9(7)v99.
+	77 ORIG-FECHA-OP PIC 9(8).
+	77 PATA-OK PIC A.
+		88 PATA-CONCILIADA VALUE "S".
+      * Usado para cortar el escaneo hacia adelante buscando la pata
+      * de credito (ver VERIFICAR-TRANSFERENCIA).
+	77 FIN-BUSQUEDA-PATA PIC A.
+
+	PROCEDURE DIVISION.
+	INICIO.
+		DISPLAY "CONCILIACION DE TRANSFERENCIAS".
+		OPEN INPUT OPERACIONES.
+		PERFORM PROCESAR-OPERACIONES
+			UNTIL NO-HAY-MAS-OPERACIONES.
+		CLOSE OPERACIONES.
+		DISPLAY RAYA-CONC.
+		DISPLAY "Transferencias revisadas: "
+			CANT-TRANSFERENCIAS.
+		DISPLAY "Transferencias descuadradas: "
+			CANT-DESCUADRADAS.
+		STOP RUN.
+
+      * Recorre OPERACIONES.DAT en orden de NRO-OP y se detiene solo
+      * en las patas de debito (T-OPERACION 4) de una transferencia.
+	PROCESAR-OPERACIONES.
+		READ OPERACIONES NEXT RECORD
+			AT END SET NO-HAY-MAS-OPERACIONES TO TRUE
+		END-READ.
+		IF NOT NO-HAY-MAS-OPERACIONES THEN
+		IF T-OPERACION IS = 4 THEN
+		PERFORM VERIFICAR-TRANSFERENCIA
+		END-IF
+                END-IF.
+
+      * Guarda los datos de la pata 4 y busca la pata 7 que le
+      * corresponde escaneando hacia adelante por NRO-OP, en lugar de
+      * asumir que es exactamente NRO-OP+1: desde que la pata de
+      * credito de TRANSFERENCIA pide su NRO-OP al contador
+      * compartido (req006), otra terminal puede haberse intercalado
+      * entre las dos patas y tomado el NRO-OP "esperado" primero. La
+      * pata de credito de esta transferencia nunca puede tener un
+      * NRO-OP menor al de esta pata de debito (su PERFORM
+      * OBTENER-NRO-OP es posterior), asi que alcanza con mirar hacia
+      * adelante. Al terminar se reposiciona el cursor sobre la
+      * propia pata de debito para que PROCESAR-OPERACIONES siga
+      * avanzando en orden como si este escaneo no hubiese ocurrido.
+	VERIFICAR-TRANSFERENCIA.
+		ADD 1 TO CANT-TRANSFERENCIAS.
+		MOVE NRO-OP TO ORIG-NRO-OP.
+		MOVE NRO-CUENTA TO ORIG-NRO-CUENTA.
+		MOVE CTA-ORIGEN TO ORIG-CTA-ORIGEN.
+		MOVE IMPORTE TO ORIG-IMPORTE.
+		MOVE FECHA-OP TO ORIG-FECHA-OP.
+		MOVE "N" TO PATA-OK.
+		START OPERACIONES KEY IS GREATER NRO-OP
+			INVALID KEY MOVE "S" TO FIN-BUSQUEDA-PATA
+			NOT INVALID KEY MOVE "N" TO FIN-BUSQUEDA-PATA
+		END-START.
+		PERFORM UNTIL FIN-BUSQUEDA-PATA = "S" OR PATA-CONCILIADA
+		READ OPERACIONES NEXT RECORD
+			AT END MOVE "S" TO FIN-BUSQUEDA-PATA
+		END-READ
+		IF FIN-BUSQUEDA-PATA IS = "N" THEN
+		IF T-OPERACION IS = 7
+		AND NRO-CUENTA IS = ORIG-CTA-ORIGEN
+		AND CTA-ORIGEN IS = ORIG-NRO-CUENTA
+		AND IMPORTE IS = 0 - ORIG-IMPORTE
+		AND FECHA-OP IS = ORIG-FECHA-OP
+		THEN
+		MOVE "S" TO PATA-OK
+		END-IF
+		END-IF
+		END-PERFORM.
+		MOVE ORIG-NRO-OP TO NRO-OP.
+		READ OPERACIONES RECORD KEY IS NRO-OP.
+		IF NOT PATA-CONCILIADA THEN
+		ADD 1 TO CANT-DESCUADRADAS
+		PERFORM REPORTAR-DESCUADRE
+                END-IF.
+
+	REPORTAR-DESCUADRE.
+		DISPLAY RAYA-CONC.
+		DISPLAY "TRANSFERENCIA SIN CONCILIAR".
+		DISPLAY "NRO-OP debito (4): " ORIG-NRO-OP.
+		DISPLAY "Fecha: " ORIG-FECHA-OP.
+		DISPLAY "Cuenta origen: " ORIG-NRO-CUENTA.
+		DISPLAY "Cuenta destino: " ORIG-CTA-ORIGEN.
+		DISPLAY "Importe debitado: " ORIG-IMPORTE.
+		DISPLAY "No se encontro la pata de credito (7) "
+			"correspondiente en ningun NRO-OP posterior.".
