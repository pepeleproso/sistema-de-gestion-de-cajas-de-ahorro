@@ -0,0 +1,12 @@
+      * El DNI se guarda en el forma: 23234567
+      * El nombre y el apellido se guardan en mayusculas, para mejor comparacion.
+        01 REG-CLIENTE.
+        	02 DNI PIC 9(8).
+			02 APELLIDO PIC A(20).
+			02 NOMBRE PIC A(20).
+			02 DOMICILIO PIC X(20).
+			02 TELEFONO PIC X(20).
+      *ESTADO DEL CLIENTE PUEDE SER:
+      *"A" ->ACTIVO
+      *"B" -> DADO DE BAJA
+			02 ESTADO PIC A.
