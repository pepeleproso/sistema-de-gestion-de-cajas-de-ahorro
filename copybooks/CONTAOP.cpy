@@ -0,0 +1,8 @@
+      * Contador compartido. Un unico registro, clave fija "O", para
+      * no tener que escanear OPERACIONES.DAT/CUENTAS.DAT buscando el
+      * mayor NRO-OP/NRO cada vez que se da de alta una operacion o
+      * una cuenta.
+        01 REG-CONTADOR.
+        	02 COD-CONTADOR PIC X.
+        	02 ULTIMO-NRO-OP PIC 9(8).
+        	02 ULTIMO-NRO-CUENTA PIC 9(8).
