@@ -0,0 +1,11 @@
+        01 REG-CUENTA.
+        	02 NRO PIC 9(8).
+        	02 DNI-CLI PIC 9(8).
+      * SALDO tiene formato 9999999,99 y puede quedar en negativo
+      * hasta LIMITE-DESCUBIERTO (descubierto autorizado de la cuenta).
+                02 SALDO PIC S9(7)v99.
+      * CON FORMATO AAAAMMDD
+		02 FECHA-CREACION PIC 9(8).
+      * Descubierto autorizado: hasta cuanto puede quedar en negativo
+      * el SALDO sin que EXTRACION/TRANSFERENCIA rechacen la operacion.
+		02 LIMITE-DESCUBIERTO PIC 9(7)v99.
