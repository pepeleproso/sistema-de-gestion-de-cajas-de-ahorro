@@ -0,0 +1,7 @@
+	01 REG-OPERACIONES.
+		02 NRO-OP PIC 9(8).
+                02 NRO-CUENTA PIC 9(8).
+                02 T-OPERACION PIC 9.
+                02 IMPORTE PIC S9(7)v99.
+                02 CTA-ORIGEN PIC 9(8).
+                02 FECHA-OP PIC 9(8).
