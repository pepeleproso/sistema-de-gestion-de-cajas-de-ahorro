@@ -0,0 +1,7 @@
+      * Historico de politicas: un registro por cada cambio de tasa,
+      * vigente desde FECHA-DESDE (AAAAMMDD) hasta que aparezca otro
+      * registro con una FECHA-DESDE mayor.
+	01 REG-POLITICAS.
+		02 FECHA-DESDE PIC 9(8).
+		02 PORC-COMISION PIC 9(2).
+                02 PORC-INTERES PIC 9(2).
