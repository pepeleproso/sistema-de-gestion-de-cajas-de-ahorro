@@ -0,0 +1,11 @@
+      *TIPOS DE OPERACIONES:
+      * Extraccion
+      * Deposito
+      * Deposito cheque
+      * Transferencia de Fondos
+      * Acreditación de intereses
+      * Debito Comisión
+      * Acreditacion Transferencia
+	01 TIPO-OPERACION.
+         02 T-OP OCCURS 7 TIMES.
+               05 DESCRIPCION PIC X(35).
