@@ -0,0 +1,216 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. INTERESES.
+	AUTHOR. GRUPO3TM.
+      * Proceso batch de fin de mes: acredita intereses sobre el
+      * SALDO de cada REG-CUENTA de acuerdo al PORC-INTERES vigente
+      * en POLITICAS.DAT, dejando asentada una operacion T-OPERACION=5
+      * por cuenta, de la misma forma en que DEPOSITO/DEBITAR-COMISION-
+      * DEPOSITO asientan la comision de un cheque.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER. PC.
+	OBJECT-COMPUTER. PC.
+	SPECIAL-NAMES.
+				DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT OPTIONAL CUENTAS ASSIGN
+                TO DISK  "CUENTAS.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS NRO
+		ALTERNATE RECORD KEY IS DNI-CLI
+		WITH DUPLICATES
+		FILE STATUS IS SK.
+
+		SELECT OPTIONAL POLITICAS ASSIGN TO "POLITICAS.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS FECHA-DESDE
+		FILE STATUS IS SK.
+
+		SELECT OPTIONAL OPERACIONES ASSIGN
+                TO DISK  "OPERACIONES.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS NRO-OP
+		ALTERNATE RECORD KEY IS FECHA-OP
+		WITH DUPLICATES
+		FILE STATUS IS SK.
+
+		SELECT OPTIONAL CONTADOR ASSIGN TO DISK "CONTADOR.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS COD-CONTADOR
+      * Bloqueo exclusivo mientras esta abierto: el read-modify-write
+      * de ULTIMO-NRO-OP en OBTENER-NRO-OP tiene que ser atomico entre
+      * terminales.
+		LOCK MODE IS EXCLUSIVE
+		FILE STATUS IS SK.
+
+	DATA DIVISION.
+	FILE SECTION.
+        FD CUENTAS
+		LABEL RECORD IS STANDARD
+		DATA RECORD IS REG-CUENTA.
+        COPY CTAREG.
+
+	FD POLITICAS DATA RECORD IS REG-POLITICAS.
+	COPY POLREG.
+
+	FD OPERACIONES DATA RECORD IS REG-OPERACIONES.
+	COPY OPEREG.
+
+	FD CONTADOR DATA RECORD IS REG-CONTADOR.
+	COPY CONTAOP.
+
+	WORKING-STORAGE SECTION.
+	77 SK PIC XX VALUE SPACES.
+	77 FIN-CUENTAS PIC A VALUE "N".
+		88 NO-HAY-MAS-CUENTAS VALUE "S".
+      * Signado: SALDO es PIC S9(7)v99 desde que se permite el
+      * descubierto, y una cuenta en descubierto no debe acreditar
+      * interes (ver CALCULAR-INTERES-CUENTA).
+	77 IMPORTE-INTERES PIC S9(7)v99.
+	77 CUENTAS-PROCESADAS PIC 9(7) VALUE 0.
+	77 FECHA-HOY PIC 9(8).
+      * Reintentos de apertura de CONTADOR.DAT en OBTENER-NRO-OP
+      * cuando una terminal de caja.cbl lo tiene bloqueado.
+	77 WS-REINTENTOS-CONTADOR PIC 9(3) VALUE 0.
+      * Usados por VERIFICAR-YA-ACREDITADA para no acreditar dos veces
+      * el interes de un mismo mes si el batch se corre mas de una
+      * vez (rerun por error del operador, corte a mitad del proceso).
+	77 WS-MES-ACTUAL PIC 9(6).
+	77 WS-MES-OP PIC 9(6).
+	77 WS-FECHA-INICIO-MES PIC 9(8).
+	77 FIN-BUSQUEDA-MES PIC A.
+	77 YA-ACREDITADO PIC A.
+		88 CUENTA-YA-ACREDITADA VALUE "S".
+
+	PROCEDURE DIVISION.
+	INICIO.
+		MOVE 0 TO PORC-INTERES.
+		ACCEPT FECHA-HOY FROM DATE.
+		ADD 20000000 TO FECHA-HOY.
+		OPEN INPUT POLITICAS.
+		MOVE FECHA-HOY TO FECHA-DESDE.
+		START POLITICAS KEY IS NOT GREATER FECHA-DESDE
+			INVALID KEY MOVE 0 TO PORC-INTERES
+			NOT INVALID KEY
+			READ POLITICAS NEXT RECORD
+				AT END MOVE 0 TO PORC-INTERES
+			END-READ
+		END-START.
+		CLOSE POLITICAS.
+		OPEN I-O CUENTAS.
+		OPEN I-O OPERACIONES.
+		PERFORM ACREDITAR-INTERESES UNTIL NO-HAY-MAS-CUENTAS.
+		CLOSE CUENTAS.
+		CLOSE OPERACIONES.
+		DISPLAY "Cuentas acreditadas: " CUENTAS-PROCESADAS.
+		STOP RUN.
+
+      * Recorre CUENTAS.DAT de punta a punta y acredita el interes
+      * mensual sobre cada SALDO.
+	ACREDITAR-INTERESES.
+		READ CUENTAS NEXT RECORD
+		AT END SET NO-HAY-MAS-CUENTAS TO TRUE
+                END-READ.
+		IF NOT NO-HAY-MAS-CUENTAS THEN
+		PERFORM CALCULAR-INTERES-CUENTA
+                END-IF.
+
+	CALCULAR-INTERES-CUENTA.
+		COMPUTE IMPORTE-INTERES ROUNDED =
+			SALDO * PORC-INTERES / 100.
+		IF SALDO > 0 AND IMPORTE-INTERES > 0 THEN
+		PERFORM VERIFICAR-YA-ACREDITADA
+		IF NOT CUENTA-YA-ACREDITADA THEN
+		PERFORM OBTENER-NRO-OP
+		PERFORM FECHA-ACTUAL
+		MOVE NRO TO NRO-CUENTA
+		MOVE 5 TO T-OPERACION
+		MOVE 0 TO CTA-ORIGEN
+		COMPUTE SALDO = SALDO + IMPORTE-INTERES
+		MOVE IMPORTE-INTERES TO IMPORTE
+		REWRITE REG-CUENTA
+		WRITE REG-OPERACIONES
+			INVALID KEY
+			DISPLAY "NO SE PUDO REGISTRAR LA OPERACION DE "
+				"INTERES PARA LA CUENTA " NRO
+		END-WRITE
+		ADD 1 TO CUENTAS-PROCESADAS
+		END-IF
+                END-IF.
+
+      * Evita acreditar el interes mensual dos veces sobre la misma
+      * cuenta si el batch se corre mas de una vez en el mismo mes
+      * (reintento del operador, corte a mitad de proceso, etc): busca
+      * en OPERACIONES.DAT, por la clave alternativa FECHA-OP, alguna
+      * operacion T-OPERACION=5 de esta cuenta fechada en el mes
+      * corriente. No altera la posicion de lectura de CUENTAS (el
+      * recorrido principal de ACREDITAR-INTERESES).
+	VERIFICAR-YA-ACREDITADA.
+		MOVE "N" TO YA-ACREDITADO.
+		COMPUTE WS-MES-ACTUAL = FECHA-HOY / 100.
+		COMPUTE WS-FECHA-INICIO-MES = WS-MES-ACTUAL * 100 + 1.
+		MOVE WS-FECHA-INICIO-MES TO FECHA-OP.
+		START OPERACIONES KEY IS NOT LESS FECHA-OP
+			INVALID KEY MOVE "S" TO FIN-BUSQUEDA-MES
+			NOT INVALID KEY MOVE "N" TO FIN-BUSQUEDA-MES
+		END-START.
+		PERFORM UNTIL FIN-BUSQUEDA-MES IS = "S"
+				OR CUENTA-YA-ACREDITADA
+		READ OPERACIONES NEXT RECORD
+			AT END MOVE "S" TO FIN-BUSQUEDA-MES
+		END-READ
+		IF FIN-BUSQUEDA-MES IS = "N" THEN
+		COMPUTE WS-MES-OP = FECHA-OP / 100
+		IF WS-MES-OP > WS-MES-ACTUAL THEN
+		MOVE "S" TO FIN-BUSQUEDA-MES
+		ELSE IF NRO-CUENTA IS = NRO AND T-OPERACION IS = 5 THEN
+		MOVE "S" TO YA-ACREDITADO
+		END-IF
+		END-IF
+		END-IF
+		END-PERFORM.
+
+      * Pide el proximo numero de operacion al contador compartido
+      * CONTADOR.DAT, en lugar de escanear OPERACIONES.DAT buscando
+      * el mayor NRO-OP existente. El archivo esta declarado con
+      * LOCK MODE IS EXCLUSIVE: si una terminal de caja.cbl lo tiene
+      * abierto el OPEN devuelve FILE STATUS distinto de "00" en
+      * lugar de bloquear, asi que se reintenta unas cuantas veces.
+	OBTENER-NRO-OP.
+		MOVE 0 TO WS-REINTENTOS-CONTADOR.
+		MOVE "99" TO SK.
+		PERFORM UNTIL SK = "00" OR WS-REINTENTOS-CONTADOR >= 20
+		OPEN I-O CONTADOR
+		IF SK NOT = "00" THEN
+		ADD 1 TO WS-REINTENTOS-CONTADOR
+		END-IF
+		END-PERFORM.
+		IF SK NOT = "00" THEN
+		MOVE 0 TO NRO-OP
+		DISPLAY "CONTADOR.DAT OCUPADO, NO SE PUDO OBTENER "
+			"NRO-OP PARA LA CUENTA " NRO
+		ELSE
+		MOVE "O" TO COD-CONTADOR
+		READ CONTADOR
+			INVALID KEY MOVE 0 TO ULTIMO-NRO-OP
+				MOVE 0 TO ULTIMO-NRO-CUENTA
+		END-READ
+		ADD 1 TO ULTIMO-NRO-OP
+		REWRITE REG-CONTADOR
+			INVALID KEY WRITE REG-CONTADOR
+		END-REWRITE
+		MOVE ULTIMO-NRO-OP TO NRO-OP
+		CLOSE CONTADOR
+		END-IF.
+
+	FECHA-ACTUAL.
+		ACCEPT FECHA-OP FROM DATE.
+      *como no el compilador parece no devolver una fecha
+      *con anios de 4 digitos la creamos
+      *esto hace que se pierdan fechas anteriores a 2000
+                ADD 20000000 TO FECHA-OP.
